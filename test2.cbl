@@ -1,48 +1,530 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 WORK-AREA.
-               03 WORK OCCURS 5.
-                   05 WORK-1   PIC 9(3).
-                   05 WORK-2   PIC 9(3).
-               03 WORK-SUM.
-                   05 WORK-SUM-1     PIC 9(6).
-                   05 WORK-SUM-2     PIC 9(6).
-               03 IND PIC 9(1).
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM VARYING IND FROM 1 BY 1
-           UNTIL IND > 5
-              MOVE 100 TO WORK-1(IND)
-              DISPLAY "WORK-1("IND")" WORK-1(IND)
-           END-PERFORM
-
-           PERFORM VARYING IND FROM 1 BY 1
-           UNTIL IND > 5
-              ADD WORK-1(IND) TO WORK-SUM-1
-              DISPLAY "WORK-SUM-1("IND")" WORK-SUM-1
-           END-PERFORM
-
-           PERFORM VARYING IND FROM 1 BY 1
-           UNTIL IND > 5
-              COMPUTE WORK-2(IND) = IND * 100
-              ADD WORK-2(IND) TO WORK-SUM-2
-       *>  データ項目の桁オーバーすると０になる
-              DISPLAY "WORK-2("IND")" WORK-2(IND)
-              DISPLAY "WORK-SUM-2("IND")" WORK-SUM-2
-           END-PERFORM
-
-
-           DISPLAY "TOTAL1:"WORK-SUM-1.
-           DISPLAY "TOTAL2:"WORK-SUM-2.
-           STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000110* PROGRAM-ID:  TEST2
+000120* AUTHOR:      T. SATO
+000130* INSTALLATION: DATA PROCESSING DEPT
+000140* DATE-WRITTEN: 2026-08-09
+000150* DATE-COMPILED:
+000160* PURPOSE:     LOADS WORK-1 FROM A DAILY INPUT FILE AND
+000170*              ACCUMULATES WORK-SUM-1 AND WORK-SUM-2 OVER A
+000180*              TABLE SIZED TO THAT FILE'S RECORD COUNT.
+000190* TECTONICS:   COMPILE AND LINK PER STANDARD SHOP JCL.
+000200*
+000210* MODIFICATION HISTORY
+000220* DATE       INIT  DESCRIPTION
+000230* ---------- ----  --------------------------------------------
+000240* 2026-08-09 TS    ADDED ON SIZE ERROR TRAP AROUND THE WORK-2/
+000250*                  WORK-SUM-2 COMPUTE AND ADD SO AN OVERFLOW
+000260*                  WRITES AN EXCEPTION RECORD INSTEAD OF
+000270*                  SILENTLY RESETTING THE TOTAL TO ZERO.
+000280* 2026-08-09 TS    REPLACED THE FIXED OCCURS 5 WORK TABLE WITH
+000290*                  AN OCCURS DEPENDING ON SIZED BY THE INPUT
+000300*                  FILE'S RECORD COUNT, AND LOAD WORK-1 FROM
+000310*                  THAT FILE INSTEAD OF A HARDCODED MOVE 100.
+000320*                  RESTRUCTURED THE MAINLINE INTO NUMBERED
+000330*                  PARAGRAPHS WHILE THIS WAS OPEN.
+000340* 2026-08-09 TS    ADDED A PRINTED SUMMARY REPORT (PRINT-FILE)
+000350*                  WITH PAGE HEADINGS, A DETAIL LINE PER
+000360*                  WORK-1/WORK-2 PAIR, AND FORMATTED FINAL
+000370*                  TOTALS.
+000380* 2026-08-09 TS    ADDED CHECKPOINT/RESTART.  A CHECKPOINT
+000390*                  RECORD IS WRITTEN AFTER EVERY ITERATION OF
+000400*                  THE LOAD, WORK-SUM-1, AND WORK-SUM-2 STEPS SO
+000410*                  A RERUN CAN PICK UP MID-TABLE INSTEAD OF
+000420*                  REPROCESSING FROM IND = 1.
+000430* 2026-08-09 TS    ADDED AUDIT TRAIL LOGGING (SHARED AUDIT-FILE)
+000440*                  FOR EVERY ADD AGAINST WORK-SUM-1 AND
+000450*                  WORK-SUM-2.
+000460* 2026-08-09 TS    WRITE WORK-SUM-1 AND WORK-SUM-2 TO THE SHARED
+000470*                  GL-FEED INTERFACE FILE AT END OF RUN.
+000480* 2026-08-09 TS    ADDED A RECONCILIATION STEP THAT ACCUMULATES
+000490*                  THE EXPECTED WORK-SUM-2 INDEPENDENTLY OF THE
+000500*                  WORK-2 TABLE AND COMPARES IT TO THE ACTUAL
+000510*                  WORK-SUM-2, FLAGGING A DISCREPANCY ON THE
+000520*                  SUMMARY REPORT WHEN THEY DO NOT TIE OUT.
+000530* 2026-08-09 TS    WIDENED WORK-2 TO PIC 9(6) -- IT WAS STILL
+000540*                  PIC 9(3) AFTER THE TABLE WAS OPENED UP TO
+000550*                  9999 ROWS, SO IND * 100 OVERFLOWED FOR EVERY
+000560*                  ROW PAST IND = 9.  CLEARED CKPT-FILE AT A
+000570*                  CLEAN END OF RUN SO A LATER ORDINARY RUN IS
+000580*                  NOT MISTAKEN FOR A RESTART OF A FINISHED JOB.
+000590* 2026-08-09 TS    CORRECTED PROGRAM-ID TO TEST2.  OPEN EXCP-FILE
+000600*                  EXTEND-WITH-FALLBACK LIKE THE OTHER SHARED
+000610*                  FILES SO A RESTART RUN NO LONGER WIPES OUT
+000620*                  EXCEPTION ROWS AN EARLIER RUN ALREADY WROTE.
+000630*                  ON A STEP-3 RESTART, REBUILD WORK-2 FOR THE
+000640*                  ALREADY-CHECKPOINTED INDICES SO THE PRINTED
+000650*                  REPORT DOES NOT CARRY STALE TABLE ENTRIES FOR
+000660*                  ROWS THAT WERE NOT RE-SUMMED THIS RUN.  ADDED
+000670*                  THE SAME ON SIZE ERROR GUARD TO THE WORK-SUM-1
+000680*                  ACCUMULATION THAT WORK-SUM-2 ALREADY HAD.
+000690******************************************************************
+000700 IDENTIFICATION DIVISION.
+000710 PROGRAM-ID. TEST2.
+000720 ENVIRONMENT DIVISION.
+000730 INPUT-OUTPUT SECTION.
+000740 FILE-CONTROL.
+000750     SELECT WORK-IN-FILE ASSIGN TO WORKIN
+000760         ORGANIZATION IS LINE SEQUENTIAL
+000770         FILE STATUS IS WS-WORKIN-STATUS.
+000780     SELECT EXCP-FILE ASSIGN TO EXCPOUT
+000790         ORGANIZATION IS LINE SEQUENTIAL
+000800         FILE STATUS IS WS-EXCP-STATUS.
+000810     SELECT PRINT-FILE ASSIGN TO PRINTOUT
+000820         ORGANIZATION IS LINE SEQUENTIAL
+000830         FILE STATUS IS WS-PRINT-STATUS.
+000840     SELECT CKPT-FILE ASSIGN TO CKPTFILE
+000850         ORGANIZATION IS LINE SEQUENTIAL
+000860         FILE STATUS IS WS-CKPT-STATUS.
+000870     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000880         ORGANIZATION IS LINE SEQUENTIAL
+000890         FILE STATUS IS WS-AUDIT-STATUS.
+000900     SELECT GL-FEED-FILE ASSIGN TO GLFEED
+000910         ORGANIZATION IS LINE SEQUENTIAL
+000920         FILE STATUS IS WS-GLFEED-STATUS.
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  WORK-IN-FILE
+000960     RECORD CONTAINS 80 CHARACTERS.
+000970 COPY WORKINRC.
+000980 FD  EXCP-FILE
+000990     RECORD CONTAINS 80 CHARACTERS.
+001000 COPY EXCPREC.
+001010 FD  PRINT-FILE
+001020     RECORD CONTAINS 132 CHARACTERS.
+001030 01  PRINT-REC                  PIC X(132).
+001040 FD  CKPT-FILE
+001050     RECORD CONTAINS 80 CHARACTERS.
+001060 COPY CKPTREC.
+001070 FD  AUDIT-FILE
+001080     RECORD CONTAINS 80 CHARACTERS.
+001090 COPY AUDTREC.
+001100 FD  GL-FEED-FILE
+001110     RECORD CONTAINS 80 CHARACTERS.
+001120 COPY GLFEED.
+001130 WORKING-STORAGE SECTION.
+001140 01  WS-REC-COUNT            PIC 9(4) COMP.
+001150 01  WORK-AREA.
+001160     03  WORK OCCURS 1 TO 9999 TIMES
+001170             DEPENDING ON WS-REC-COUNT.
+001180         05  WORK-1          PIC 9(3).
+001190         05  WORK-2          PIC 9(6).
+001200 01  WORK-SUM.
+001210     03  WORK-SUM-1          PIC 9(6) VALUE ZERO.
+001220     03  WORK-SUM-2          PIC 9(6) VALUE ZERO.
+001230 01  IND                     PIC 9(4) COMP.
+001240 01  WS-FLAGS.
+001250     03  WS-WORKIN-STATUS    PIC X(2).
+001260         88  WS-WORKIN-OK         VALUE "00".
+001270     03  WS-WORKIN-EOF-SW    PIC X(1).
+001280         88  WS-WORKIN-EOF        VALUE "Y".
+001290         88  WS-WORKIN-NOT-EOF    VALUE "N".
+001300     03  WS-EXCP-STATUS      PIC X(2).
+001310         88  WS-EXCP-OK           VALUE "00".
+001320     03  WS-PRINT-STATUS     PIC X(2).
+001330     03  WS-CKPT-STATUS      PIC X(2).
+001340         88  WS-CKPT-OK           VALUE "00".
+001350     03  WS-AUDIT-STATUS     PIC X(2).
+001360         88  WS-AUDIT-OK          VALUE "00".
+001370     03  WS-GLFEED-STATUS    PIC X(2).
+001380         88  WS-GLFEED-OK         VALUE "00".
+001390 01  WS-RESTART-WORK.
+001400     03  WS-RESTART-FOUND    PIC X(1) VALUE "N".
+001410         88  WS-RESTART-RUN       VALUE "Y".
+001420     03  WS-RESTART-STEP     PIC 9(1) VALUE ZERO.
+001430     03  WS-RESTART-IND      PIC 9(4) VALUE ZERO.
+001440     03  WS-RESTART-SUM-1    PIC 9(6) VALUE ZERO.
+001450     03  WS-RESTART-SUM-2    PIC 9(6) VALUE ZERO.
+001460     03  WS-RESTART-EXP-SUM-2 PIC 9(9) VALUE ZERO.
+001470     03  WS-START-IND-2      PIC 9(4) COMP VALUE 1.
+001480     03  WS-START-IND-3      PIC 9(4) COMP VALUE 1.
+001490 01  WS-OVERFLOW-WORK.
+001500     03  WS-ATTEMPTED-VAL    PIC 9(9).
+001510     03  WS-CURRENT-DATE     PIC 9(8).
+001520     03  WS-CURRENT-TIME     PIC 9(8).
+001530 01  WS-AUDIT-WORK.
+001540     03  WS-AUDIT-DATE       PIC 9(8).
+001550     03  WS-AUDIT-TIME       PIC 9(8).
+001560     03  WS-BEFORE-TOTAL     PIC 9(9).
+001570     03  WS-AFTER-TOTAL      PIC 9(9).
+001580     03  WS-AUDIT-VAL-1      PIC 9(9).
+001590     03  WS-AUDIT-VAL-2      PIC 9(9).
+001600 01  WS-RECON-WORK.
+001610     03  WS-EXPECTED-SUM-2   PIC 9(9)  VALUE ZERO.
+001620     03  WS-RECON-DIFF       PIC S9(9) VALUE ZERO.
+001630     03  WS-RECON-TOLERANCE  PIC 9(5)  VALUE ZERO.
+001640*        ZERO IS THE CORRECT TOLERANCE, NOT A PLACEHOLDER --
+001650*        WORK-2(IND) HAS A KNOWN CLOSED-FORM VALUE (IND * 100),
+001660*        SO EXPECTED-SUM-2 AND WORK-SUM-2 MUST MATCH EXACTLY
+001670*        UNLESS AN OVERFLOW TRAP SKIPPED AN ADD.  A NONZERO
+001680*        TOLERANCE WOULD MASK THE ONE CONDITION THIS CHECK
+001690*        EXISTS TO CATCH.
+001700     03  WS-RECON-SW         PIC X(1)  VALUE "Y".
+001710         88  WS-RECON-OK           VALUE "Y".
+001720         88  WS-RECON-DISCREPANCY  VALUE "N".
+001730 01  WS-REPORT-WORK.
+001740     03  WS-PAGE-NO      PIC 9(4) VALUE ZERO.
+001750     03  WS-LINE-CNT     PIC 9(4) VALUE ZERO.
+001760 01  WS-HDG-LINE-1.
+001770     05  FILLER          PIC X(20) VALUE "WORK TOTALS REPORT".
+001780     05  FILLER          PIC X(92) VALUE SPACES.
+001790     05  FILLER          PIC X(5) VALUE "PAGE ".
+001800     05  WS-HDG-PAGE     PIC ZZZ9.
+001810     05  FILLER          PIC X(11) VALUE SPACES.
+001820 01  WS-HDG-LINE-2.
+001830     05  FILLER          PIC X(6) VALUE "  IND ".
+001840     05  FILLER          PIC X(12) VALUE "    WORK-1  ".
+001850     05  FILLER          PIC X(12) VALUE "    WORK-2  ".
+001860     05  FILLER          PIC X(102) VALUE SPACES.
+001870 01  WS-DETAIL-LINE.
+001880     05  WS-DTL-IND      PIC ZZZ9.
+001890     05  FILLER          PIC X(2) VALUE SPACES.
+001900     05  WS-DTL-WORK-1   PIC ZZZ,ZZ9.
+001910     05  FILLER          PIC X(3) VALUE SPACES.
+001920     05  WS-DTL-WORK-2   PIC ZZZ,ZZ9.
+001930     05  FILLER          PIC X(109) VALUE SPACES.
+001940 01  WS-TOTAL-LINE-1.
+001950     05  FILLER          PIC X(15) VALUE "TOTAL WORK-1 : ".
+001960     05  WS-TOT-WORK-1   PIC ZZZ,ZZ9.
+001970     05  FILLER          PIC X(110) VALUE SPACES.
+001980 01  WS-TOTAL-LINE-2.
+001990     05  FILLER          PIC X(15) VALUE "TOTAL WORK-2 : ".
+002000     05  WS-TOT-WORK-2   PIC ZZZ,ZZ9.
+002010     05  FILLER          PIC X(110) VALUE SPACES.
+002020 01  WS-RECON-LINE.
+002030     05  FILLER              PIC X(16) VALUE "RECONCILIATION: ".
+002040     05  WS-RECON-STATUS-TXT PIC X(11).
+002050     05  FILLER              PIC X(3)  VALUE SPACES.
+002060     05  FILLER              PIC X(10) VALUE "EXPECTED: ".
+002070     05  WS-RECON-EXP-DISP   PIC ZZZ,ZZZ,ZZ9.
+002080     05  FILLER              PIC X(3)  VALUE SPACES.
+002090     05  FILLER              PIC X(8)  VALUE "ACTUAL: ".
+002100     05  WS-RECON-ACT-DISP   PIC ZZZ,ZZZ,ZZ9.
+002110     05  FILLER              PIC X(63) VALUE SPACES.
+002120 PROCEDURE DIVISION.
+002130 0000-MAINLINE.
+002140     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002150     PERFORM 2000-LOAD-TABLE THRU 2000-EXIT
+002160         UNTIL WS-WORKIN-EOF.
+002170
+002180     MOVE 1 TO WS-START-IND-2.
+002190     MOVE 1 TO WS-START-IND-3.
+002200     IF WS-RESTART-STEP = 2
+002210         MOVE WS-RESTART-SUM-1 TO WORK-SUM-1
+002220         COMPUTE WS-START-IND-2 = WS-RESTART-IND + 1
+002230     END-IF.
+002240     IF WS-RESTART-STEP = 3
+002250         MOVE WS-RESTART-SUM-1 TO WORK-SUM-1
+002260         MOVE WS-RESTART-SUM-2 TO WORK-SUM-2
+002270         MOVE WS-RESTART-EXP-SUM-2 TO WS-EXPECTED-SUM-2
+002280         COMPUTE WS-START-IND-2 = WS-REC-COUNT + 1
+002290         COMPUTE WS-START-IND-3 = WS-RESTART-IND + 1
+002300         PERFORM 4100-REBUILD-WORK-2 THRU 4100-EXIT
+002310             VARYING IND FROM 1 BY 1
+002320                 UNTIL IND > WS-RESTART-IND
+002330     END-IF.
+002340
+002350     PERFORM 3000-SUM-WORK-1 THRU 3000-EXIT
+002360         VARYING IND FROM WS-START-IND-2 BY 1
+002370             UNTIL IND > WS-REC-COUNT.
+002380     PERFORM 4000-COMPUTE-WORK-2 THRU 4000-EXIT
+002390         VARYING IND FROM WS-START-IND-3 BY 1
+002400             UNTIL IND > WS-REC-COUNT.
+002410     PERFORM 9500-RECONCILE-TOTALS THRU 9500-EXIT.
+002420     PERFORM 6000-PRINT-REPORT THRU 6000-EXIT.
+002430     PERFORM 5000-TERMINATE THRU 5000-EXIT.
+002440     STOP RUN.
+002450
+002460 1000-INITIALIZE.
+002470     MOVE ZERO TO WS-REC-COUNT.
+002480     SET WS-WORKIN-NOT-EOF TO TRUE.
+002490     OPEN INPUT WORK-IN-FILE.
+002500     OPEN EXTEND EXCP-FILE.
+002510     IF NOT WS-EXCP-OK
+002520         OPEN OUTPUT EXCP-FILE
+002530     END-IF.
+002540     OPEN OUTPUT PRINT-FILE.
+002550     PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+002560     PERFORM 1200-OPEN-CHECKPOINT THRU 1200-EXIT.
+002570     OPEN EXTEND AUDIT-FILE.
+002580     IF NOT WS-AUDIT-OK
+002590         OPEN OUTPUT AUDIT-FILE
+002600     END-IF.
+002610     OPEN EXTEND GL-FEED-FILE.
+002620     IF NOT WS-GLFEED-OK
+002630         OPEN OUTPUT GL-FEED-FILE
+002640     END-IF.
+002650     IF NOT WS-WORKIN-OK
+002660         DISPLAY "WORK-IN-FILE OPEN FAILED, STATUS: "
+002670             WS-WORKIN-STATUS
+002680         SET WS-WORKIN-EOF TO TRUE
+002690     END-IF.
+002700 1000-EXIT.
+002710     EXIT.
+002720
+002730 1100-READ-CHECKPOINT.
+002740     OPEN INPUT CKPT-FILE.
+002750     IF NOT WS-CKPT-OK
+002760         GO TO 1100-EXIT
+002770     END-IF.
+002780     PERFORM 1150-READ-CKPT-REC THRU 1150-EXIT
+002790         UNTIL WS-CKPT-STATUS = "10".
+002800     CLOSE CKPT-FILE.
+002810     IF WS-RESTART-RUN
+002820         DISPLAY "RESUMING FROM CHECKPOINT, STEP="
+002830             WS-RESTART-STEP " IND=" WS-RESTART-IND
+002840     END-IF.
+002850 1100-EXIT.
+002860     EXIT.
+002870
+002880 1150-READ-CKPT-REC.
+002890     READ CKPT-FILE
+002900         AT END
+002910             MOVE "10" TO WS-CKPT-STATUS
+002920         NOT AT END
+002930             SET WS-RESTART-RUN TO TRUE
+002940             MOVE CKPT-STEP-ID TO WS-RESTART-STEP
+002950             MOVE CKPT-IND     TO WS-RESTART-IND
+002960             MOVE CKPT-SUM-1   TO WS-RESTART-SUM-1
+002970             MOVE CKPT-SUM-2   TO WS-RESTART-SUM-2
+002980             MOVE CKPT-EXP-SUM-2 TO WS-RESTART-EXP-SUM-2
+002990     END-READ.
+003000 1150-EXIT.
+003010     EXIT.
+003020
+003030 1200-OPEN-CHECKPOINT.
+003040     OPEN EXTEND CKPT-FILE.
+003050     IF NOT WS-CKPT-OK
+003060         OPEN OUTPUT CKPT-FILE
+003070     END-IF.
+003080 1200-EXIT.
+003090     EXIT.
+003100
+003110 2000-LOAD-TABLE.
+003120     READ WORK-IN-FILE
+003130         AT END
+003140             SET WS-WORKIN-EOF TO TRUE
+003150             GO TO 2000-EXIT
+003160     END-READ.
+003170
+003180*    WS-REC-COUNT IS A COMP FIELD -- UNDER THIS SHOP'S GNUCOBOL
+003190*    BUILD, ON SIZE ERROR DOES NOT FIRE AT THE PIC 9(4) DIGIT
+003200*    BOUNDARY FOR COMP ITEMS (THE COMPILER USES THE FULL BINARY
+003210*    STORAGE RANGE INSTEAD), SO THE TABLE-CAPACITY CHECK HAS TO
+003220*    BE AN EXPLICIT COMPARE AGAINST THE OCCURS LIMIT.
+003230     IF WS-REC-COUNT = 9999
+003240         PERFORM 2050-REJECT-OVERFLOW-REC THRU 2050-EXIT
+003250         GO TO 2000-EXIT
+003260     END-IF.
+003270     ADD 1 TO WS-REC-COUNT.
+003280     MOVE WI-VALUE TO WORK-1(WS-REC-COUNT).
+003290     DISPLAY "WORK-1("WS-REC-COUNT")" WORK-1(WS-REC-COUNT).
+003300     MOVE SPACES TO CKPT-REC.
+003310     MOVE 1 TO CKPT-STEP-ID.
+003320     MOVE WS-REC-COUNT TO CKPT-IND.
+003330     MOVE WORK-SUM-1 TO CKPT-SUM-1.
+003340     MOVE WORK-SUM-2 TO CKPT-SUM-2.
+003350     MOVE WS-EXPECTED-SUM-2 TO CKPT-EXP-SUM-2.
+003360     PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+003370 2000-EXIT.
+003380     EXIT.
+003390
+003400 2050-REJECT-OVERFLOW-REC.
+003410     MOVE WS-REC-COUNT TO IND.
+003420     MOVE WI-VALUE TO WS-ATTEMPTED-VAL.
+003430     PERFORM 8000-WRITE-EXCEPTION THRU 8000-EXIT.
+003440     DISPLAY "WORK-IN-FILE EXCEEDS 9999-ROW TABLE CAPACITY, "
+003450         "RECORD REJECTED, VALUE=" WI-VALUE.
+003460 2050-EXIT.
+003470     EXIT.
+003480
+003490 3000-SUM-WORK-1.
+003500     MOVE WORK-SUM-1 TO WS-BEFORE-TOTAL.
+003510     COMPUTE WS-ATTEMPTED-VAL = WORK-SUM-1 + WORK-1(IND).
+003520     ADD WORK-1(IND) TO WORK-SUM-1
+003530         ON SIZE ERROR
+003540             PERFORM 8000-WRITE-EXCEPTION THRU 8000-EXIT
+003550     END-ADD.
+003560     MOVE WORK-SUM-1 TO WS-AFTER-TOTAL.
+003570     MOVE WORK-1(IND) TO WS-AUDIT-VAL-1.
+003580     MOVE IND TO WS-AUDIT-VAL-2.
+003590     PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT.
+003600     DISPLAY "WORK-SUM-1("IND")" WORK-SUM-1.
+003610     MOVE SPACES TO CKPT-REC.
+003620     MOVE 2 TO CKPT-STEP-ID.
+003630     MOVE IND TO CKPT-IND.
+003640     MOVE WORK-SUM-1 TO CKPT-SUM-1.
+003650     MOVE WORK-SUM-2 TO CKPT-SUM-2.
+003660     MOVE WS-EXPECTED-SUM-2 TO CKPT-EXP-SUM-2.
+003670     PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+003680 3000-EXIT.
+003690     EXIT.
+003700
+003710 4000-COMPUTE-WORK-2.
+003720     COMPUTE WS-ATTEMPTED-VAL = IND * 100.
+003730     ADD WS-ATTEMPTED-VAL TO WS-EXPECTED-SUM-2.
+003740     COMPUTE WORK-2(IND) = IND * 100
+003750         ON SIZE ERROR
+003760             PERFORM 8000-WRITE-EXCEPTION THRU 8000-EXIT
+003770     END-COMPUTE.
+003780     MOVE WORK-SUM-2 TO WS-BEFORE-TOTAL.
+003790     COMPUTE WS-ATTEMPTED-VAL = WORK-SUM-2 + WORK-2(IND).
+003800     ADD WORK-2(IND) TO WORK-SUM-2
+003810         ON SIZE ERROR
+003820             PERFORM 8000-WRITE-EXCEPTION THRU 8000-EXIT
+003830     END-ADD.
+003840     MOVE WORK-SUM-2 TO WS-AFTER-TOTAL.
+003850     MOVE WORK-2(IND) TO WS-AUDIT-VAL-1.
+003860     MOVE IND TO WS-AUDIT-VAL-2.
+003870     PERFORM 9000-WRITE-AUDIT THRU 9000-EXIT.
+003880     DISPLAY "WORK-2("IND")" WORK-2(IND).
+003890     DISPLAY "WORK-SUM-2("IND")" WORK-SUM-2.
+003900     MOVE SPACES TO CKPT-REC.
+003910     MOVE 3 TO CKPT-STEP-ID.
+003920     MOVE IND TO CKPT-IND.
+003930     MOVE WORK-SUM-1 TO CKPT-SUM-1.
+003940     MOVE WORK-SUM-2 TO CKPT-SUM-2.
+003950     MOVE WS-EXPECTED-SUM-2 TO CKPT-EXP-SUM-2.
+003960     PERFORM 7000-WRITE-CHECKPOINT THRU 7000-EXIT.
+003970 4000-EXIT.
+003980     EXIT.
+003990
+004000 4100-REBUILD-WORK-2.
+004010     COMPUTE WS-ATTEMPTED-VAL = IND * 100.
+004020     COMPUTE WORK-2(IND) = IND * 100
+004030         ON SIZE ERROR
+004040             PERFORM 8000-WRITE-EXCEPTION THRU 8000-EXIT
+004050     END-COMPUTE.
+004060 4100-EXIT.
+004070     EXIT.
+004080
+004090 5000-TERMINATE.
+004100     DISPLAY "TOTAL1:"WORK-SUM-1.
+004110     DISPLAY "TOTAL2:"WORK-SUM-2.
+004120     PERFORM 9900-WRITE-GL-FEED THRU 9900-EXIT.
+004130     CLOSE WORK-IN-FILE.
+004140     CLOSE EXCP-FILE.
+004150     CLOSE PRINT-FILE.
+004160     CLOSE CKPT-FILE.
+004170     OPEN OUTPUT CKPT-FILE.
+004180     CLOSE CKPT-FILE.
+004190     CLOSE AUDIT-FILE.
+004200     CLOSE GL-FEED-FILE.
+004210 5000-EXIT.
+004220     EXIT.
+004230
+004240 7000-WRITE-CHECKPOINT.
+004250     WRITE CKPT-REC.
+004260 7000-EXIT.
+004270     EXIT.
+004280
+004290 6000-PRINT-REPORT.
+004300     PERFORM 6200-PRINT-HEADINGS THRU 6200-EXIT.
+004310     PERFORM 6100-PRINT-DETAIL THRU 6100-EXIT
+004320         VARYING IND FROM 1 BY 1 UNTIL IND > WS-REC-COUNT.
+004330     MOVE WORK-SUM-1 TO WS-TOT-WORK-1.
+004340     MOVE WORK-SUM-2 TO WS-TOT-WORK-2.
+004350     MOVE WS-TOTAL-LINE-1 TO PRINT-REC.
+004360     WRITE PRINT-REC.
+004370     MOVE WS-TOTAL-LINE-2 TO PRINT-REC.
+004380     WRITE PRINT-REC.
+004390     PERFORM 6500-PRINT-RECONCILE THRU 6500-EXIT.
+004400 6000-EXIT.
+004410     EXIT.
+004420
+004430 6100-PRINT-DETAIL.
+004440     IF WS-LINE-CNT > 50
+004450         PERFORM 6200-PRINT-HEADINGS THRU 6200-EXIT
+004460     END-IF.
+004470     MOVE IND TO WS-DTL-IND.
+004480     MOVE WORK-1(IND) TO WS-DTL-WORK-1.
+004490     MOVE WORK-2(IND) TO WS-DTL-WORK-2.
+004500     MOVE WS-DETAIL-LINE TO PRINT-REC.
+004510     WRITE PRINT-REC.
+004520     ADD 1 TO WS-LINE-CNT.
+004530 6100-EXIT.
+004540     EXIT.
+004550
+004560 6200-PRINT-HEADINGS.
+004570     ADD 1 TO WS-PAGE-NO.
+004580     MOVE WS-PAGE-NO TO WS-HDG-PAGE.
+004590     MOVE WS-HDG-LINE-1 TO PRINT-REC.
+004600     WRITE PRINT-REC.
+004610     MOVE WS-HDG-LINE-2 TO PRINT-REC.
+004620     WRITE PRINT-REC.
+004630     MOVE ZERO TO WS-LINE-CNT.
+004640 6200-EXIT.
+004650     EXIT.
+004660
+004670 6500-PRINT-RECONCILE.
+004680     IF WS-RECON-OK
+004690         MOVE "TIE-OUT    " TO WS-RECON-STATUS-TXT
+004700     ELSE
+004710         MOVE "DISCREPANCY" TO WS-RECON-STATUS-TXT
+004720     END-IF.
+004730     MOVE WS-EXPECTED-SUM-2 TO WS-RECON-EXP-DISP.
+004740     MOVE WORK-SUM-2 TO WS-RECON-ACT-DISP.
+004750     MOVE WS-RECON-LINE TO PRINT-REC.
+004760     WRITE PRINT-REC.
+004770 6500-EXIT.
+004780     EXIT.
+004790
+004800 8000-WRITE-EXCEPTION.
+004810     MOVE SPACES TO EXCP-REC.
+004820     MOVE IND TO EXCP-IND.
+004830     MOVE WS-ATTEMPTED-VAL TO EXCP-ATTEMPTED-VAL.
+004840     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+004850     ACCEPT WS-CURRENT-TIME FROM TIME.
+004860     STRING WS-CURRENT-DATE WS-CURRENT-TIME
+004870         DELIMITED BY SIZE INTO EXCP-TIMESTAMP.
+004880     WRITE EXCP-REC.
+004890 8000-EXIT.
+004900     EXIT.
+004910
+004920 9000-WRITE-AUDIT.
+004930     MOVE SPACES TO AUDIT-REC.
+004940     MOVE "TEST2" TO AUDIT-PGM-ID.
+004950     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+004960     ACCEPT WS-AUDIT-TIME FROM TIME.
+004970     STRING WS-AUDIT-DATE WS-AUDIT-TIME
+004980         DELIMITED BY SIZE INTO AUDIT-TIMESTAMP.
+004990     MOVE WS-AUDIT-VAL-1 TO AUDIT-INPUT-VAL-1.
+005000     MOVE WS-AUDIT-VAL-2 TO AUDIT-INPUT-VAL-2.
+005010     MOVE WS-BEFORE-TOTAL TO AUDIT-BEFORE-TOTAL.
+005020     MOVE WS-AFTER-TOTAL TO AUDIT-AFTER-TOTAL.
+005030     WRITE AUDIT-REC.
+005040 9000-EXIT.
+005050     EXIT.
+005060
+005070 9900-WRITE-GL-FEED.
+005080     MOVE SPACES TO GL-FEED-REC.
+005090     MOVE "TEST2" TO GL-PGM-SOURCE.
+005100     MOVE "WORK-SUM-1" TO GL-TOTAL-TYPE.
+005110     MOVE WORK-SUM-1 TO GL-AMOUNT.
+005120     ACCEPT GL-AS-OF-DATE FROM DATE YYYYMMDD.
+005130     WRITE GL-FEED-REC.
+005140     MOVE SPACES TO GL-FEED-REC.
+005150     MOVE "TEST2" TO GL-PGM-SOURCE.
+005160     MOVE "WORK-SUM-2" TO GL-TOTAL-TYPE.
+005170     MOVE WORK-SUM-2 TO GL-AMOUNT.
+005180     ACCEPT GL-AS-OF-DATE FROM DATE YYYYMMDD.
+005190     WRITE GL-FEED-REC.
+005200 9900-EXIT.
+005210     EXIT.
+005220
+005230 9500-RECONCILE-TOTALS.
+005240     SET WS-RECON-OK TO TRUE.
+005250     COMPUTE WS-RECON-DIFF = WORK-SUM-2 - WS-EXPECTED-SUM-2.
+005260     IF WS-RECON-DIFF < 0
+005270         COMPUTE WS-RECON-DIFF = WS-RECON-DIFF * -1
+005280     END-IF.
+005290     IF WS-RECON-DIFF > WS-RECON-TOLERANCE
+005300         SET WS-RECON-DISCREPANCY TO TRUE
+005310     END-IF.
+005320     DISPLAY "RECONCILE EXPECTED-SUM-2:" WS-EXPECTED-SUM-2
+005330         " ACTUAL-SUM-2:" WORK-SUM-2 " DIFF:" WS-RECON-DIFF.
+005340     IF WS-RECON-DISCREPANCY
+005350         DISPLAY "** RECONCILIATION DISCREPANCY DETECTED **"
+005360     END-IF.
+005370 9500-EXIT.
+005380     EXIT.
+005390 END PROGRAM TEST2.
