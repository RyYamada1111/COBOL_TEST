@@ -1,28 +1,244 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           01 WORK.
-               03 WORK-1.
-                   05 WORK_NUM-1   PIC 9(3).
-                   05 WORK_NUM-2   PIC 9(3).
-                   05 WORK_SUM     PIC 9(3).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE 100 TO WORK_NUM-1.
-           MOVE 200 TO WORK_NUM-2.
-
-           ADD WORK_NUM-1 WORK_NUM-2 TO WORK_SUM.
-
-
-            DISPLAY "TOTAL:"WORK_SUM.
-            DISPLAY "TOTAL:"WORK_NUM-1.
-            STOP RUN.
-       END PROGRAM YOUR-PROGRAM-NAME.
+000100******************************************************************
+000110* PROGRAM-ID:  TEST1
+000120* AUTHOR:      T. SATO
+000130* INSTALLATION: DATA PROCESSING DEPT
+000140* DATE-WRITTEN: 2026-08-09
+000150* DATE-COMPILED:
+000160* PURPOSE:     READS A FILE OF WORK-NUMBER PAIRS AND ADDS EACH
+000170*              PAIR, PRODUCING ONE WORK_SUM PER TRANSACTION.
+000180* TECTONICS:   COMPILE AND LINK PER STANDARD SHOP JCL.
+000190*
+000200* MODIFICATION HISTORY
+000210* DATE       INIT  DESCRIPTION
+000220* ---------- ----  --------------------------------------------
+000230* 2026-08-09 TS    REPLACED HARDCODED MOVE 100/200 WITH A REAL
+000240*                  TRANSACTION FILE SO EVERY PAIR ON THE FILE
+000250*                  IS ADDED, NOT JUST ONE DEMO PAIR.
+000260* 2026-08-09 TS    ADDED A TYPE-CODE CONTROL BREAK.  WHEN
+000270*                  TRAN-TYPE-CODE CHANGES, A SUBTOTAL LINE IS
+000280*                  DISPLAYED AND THE RUNNING GROUP TOTAL RESETS
+000290*                  FOR THE NEW TYPE.
+000300* 2026-08-09 TS    ADDED A NUMERIC EDIT ON TRAN-NUM-1 AND
+000310*                  TRAN-NUM-2 BEFORE THE ADD.  A RECORD THAT
+000320*                  FAILS THE EDIT IS WRITTEN TO TRAN-EXCP-FILE
+000330*                  WITH A REASON CODE INSTEAD OF BEING ADDED.
+000340* 2026-08-09 TS    ADDED AUDIT TRAIL LOGGING (SHARED AUDIT-FILE)
+000350*                  FOR EVERY ADD AGAINST WORK_SUM.
+000360* 2026-08-09 TS    WRITE THE RUN'S GRAND TOTAL TO THE SHARED
+000370*                  GL-FEED INTERFACE FILE AT END OF RUN.
+000380* 2026-08-09 TS    AUDIT-BEFORE-TOTAL/AUDIT-AFTER-TOTAL NOW CARRY
+000390*                  WS-GRAND-TOTAL BEFORE AND AFTER THE ADD, NOT A
+000400*                  HARDCODED ZERO -- WORK_SUM ITSELF IS RESET EACH
+000410*                  TRANSACTION AND NEVER HELD A RUNNING TOTAL.
+000420* 2026-08-09 TS    CORRECTED PROGRAM-ID TO TEST1.  GUARDED THE
+000430*                  WORK_NUM-1/WORK_NUM-2 ADD WITH ON SIZE ERROR --
+000440*                  A RECORD THAT OVERFLOWS WORK_SUM NOW GOES TO
+000450*                  TRAN-EXCP-FILE WITH REASON "04" INSTEAD OF
+000460*                  SILENTLY TRUNCATING AND FEEDING A BAD TOTAL
+000470*                  INTO THE GROUP/GRAND TOTALS.
+000480******************************************************************
+000490 IDENTIFICATION DIVISION.
+000500 PROGRAM-ID. TEST1.
+000510 ENVIRONMENT DIVISION.
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT TRANS-FILE ASSIGN TO TRANSIN
+000550         ORGANIZATION IS LINE SEQUENTIAL
+000560         FILE STATUS IS WS-TRANS-STATUS.
+000570     SELECT TRAN-EXCP-FILE ASSIGN TO TRANEXCP
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-TEXCP-STATUS.
+000600     SELECT AUDIT-FILE ASSIGN TO AUDITLOG
+000610         ORGANIZATION IS LINE SEQUENTIAL
+000620         FILE STATUS IS WS-AUDIT-STATUS.
+000630     SELECT GL-FEED-FILE ASSIGN TO GLFEED
+000640         ORGANIZATION IS LINE SEQUENTIAL
+000650         FILE STATUS IS WS-GLFEED-STATUS.
+000660 DATA DIVISION.
+000670 FILE SECTION.
+000680 FD  TRANS-FILE
+000690     RECORD CONTAINS 80 CHARACTERS.
+000700 COPY TRANREC.
+000710 FD  TRAN-EXCP-FILE
+000720     RECORD CONTAINS 83 CHARACTERS.
+000730 COPY TRANEXC.
+000740 FD  AUDIT-FILE
+000750     RECORD CONTAINS 80 CHARACTERS.
+000760 COPY AUDTREC.
+000770 FD  GL-FEED-FILE
+000780     RECORD CONTAINS 80 CHARACTERS.
+000790 COPY GLFEED.
+000800 WORKING-STORAGE SECTION.
+000810 01  WORK.
+000820     03  WORK-1.
+000830         05  WORK_NUM-1      PIC 9(3).
+000840         05  WORK_NUM-2      PIC 9(3).
+000850         05  WORK_SUM        PIC 9(3).
+000860 01  WS-CONTROL-BREAK.
+000870     03  WS-PREV-TYPE        PIC X(2)  VALUE SPACES.
+000880     03  WS-GROUP-SUM        PIC 9(5)  VALUE ZERO.
+000890     03  WS-GRAND-TOTAL      PIC 9(9)  VALUE ZERO.
+000900 01  WS-EDIT-WORK.
+000910     03  WS-VALID-SW         PIC X(1)  VALUE "Y".
+000920         88  WS-TRANS-VALID       VALUE "Y".
+000930         88  WS-TRANS-INVALID     VALUE "N".
+000940     03  WS-REASON-CD        PIC X(2).
+000950 01  WS-AUDIT-WORK.
+000960     03  WS-AUDIT-DATE       PIC 9(8).
+000970     03  WS-AUDIT-TIME       PIC 9(8).
+000980     03  WS-BEFORE-TOTAL     PIC 9(9).
+000990     03  WS-AFTER-TOTAL      PIC 9(9).
+001000 01  WS-FLAGS.
+001010     03  WS-TRANS-STATUS     PIC X(2).
+001020         88  WS-TRANS-OK          VALUE "00".
+001030         88  WS-TRANS-EOF         VALUE "10".
+001040     03  WS-TEXCP-STATUS     PIC X(2).
+001050         88  WS-TEXCP-OK          VALUE "00".
+001060     03  WS-AUDIT-STATUS     PIC X(2).
+001070         88  WS-AUDIT-OK          VALUE "00".
+001080     03  WS-GLFEED-STATUS    PIC X(2).
+001090         88  WS-GLFEED-OK         VALUE "00".
+001100     03  WS-EOF-SW           PIC X(1).
+001110         88  WS-EOF               VALUE "Y".
+001120         88  WS-NOT-EOF           VALUE "N".
+001130 PROCEDURE DIVISION.
+001140 0000-MAINLINE.
+001150     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001160     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+001170         UNTIL WS-EOF.
+001180     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+001190     STOP RUN.
+001200
+001210 1000-INITIALIZE.
+001220     SET WS-NOT-EOF TO TRUE.
+001230     OPEN INPUT TRANS-FILE.
+001240     OPEN OUTPUT TRAN-EXCP-FILE.
+001250     OPEN EXTEND AUDIT-FILE.
+001260     IF NOT WS-AUDIT-OK
+001270         OPEN OUTPUT AUDIT-FILE
+001280     END-IF.
+001290     OPEN EXTEND GL-FEED-FILE.
+001300     IF NOT WS-GLFEED-OK
+001310         OPEN OUTPUT GL-FEED-FILE
+001320     END-IF.
+001330     IF NOT WS-TRANS-OK
+001340         DISPLAY "TRANS-FILE OPEN FAILED, STATUS: "
+001350             WS-TRANS-STATUS
+001360         SET WS-EOF TO TRUE
+001370     END-IF.
+001380 1000-EXIT.
+001390     EXIT.
+001400
+001410 2000-PROCESS-TRANS.
+001420     READ TRANS-FILE
+001430         AT END
+001440             PERFORM 2500-TYPE-BREAK THRU 2500-EXIT
+001450             SET WS-EOF TO TRUE
+001460             GO TO 2000-EXIT
+001470     END-READ.
+001480
+001490     PERFORM 2200-VALIDATE-TRANS THRU 2200-EXIT.
+001500     IF WS-TRANS-INVALID
+001510         GO TO 2000-EXIT
+001520     END-IF.
+001530
+001540     MOVE TRAN-NUM-1 TO WORK_NUM-1.
+001550     MOVE TRAN-NUM-2 TO WORK_NUM-2.
+001560     MOVE ZERO TO WORK_SUM.
+001570
+001580     ADD WORK_NUM-1 WORK_NUM-2 TO WORK_SUM
+001590         ON SIZE ERROR
+001600             MOVE "04" TO WS-REASON-CD
+001610             PERFORM 2700-WRITE-EXCEPTION THRU 2700-EXIT
+001620             GO TO 2000-EXIT
+001630     END-ADD.
+001640
+001650     IF WS-PREV-TYPE NOT = SPACES
+001660             AND TRAN-TYPE-CODE NOT = WS-PREV-TYPE
+001670         PERFORM 2500-TYPE-BREAK THRU 2500-EXIT
+001680     END-IF.
+001690     MOVE TRAN-TYPE-CODE TO WS-PREV-TYPE.
+001700     MOVE WS-GRAND-TOTAL TO WS-BEFORE-TOTAL.
+001710     ADD WORK_SUM TO WS-GROUP-SUM.
+001720     ADD WORK_SUM TO WS-GRAND-TOTAL.
+001730     MOVE WS-GRAND-TOTAL TO WS-AFTER-TOTAL.
+001740     PERFORM 2900-WRITE-AUDIT THRU 2900-EXIT.
+001750
+001760     DISPLAY "TOTAL:" WORK_SUM.
+001770     DISPLAY "TOTAL:" WORK_NUM-1.
+001780 2000-EXIT.
+001790     EXIT.
+001800
+001810 2200-VALIDATE-TRANS.
+001820     SET WS-TRANS-VALID TO TRUE.
+001830     IF TRAN-NUM-1 NOT NUMERIC
+001840             AND TRAN-NUM-2 NOT NUMERIC
+001850         SET WS-TRANS-INVALID TO TRUE
+001860         MOVE "03" TO WS-REASON-CD
+001870         PERFORM 2700-WRITE-EXCEPTION THRU 2700-EXIT
+001880     ELSE
+001890         IF TRAN-NUM-1 NOT NUMERIC
+001900             SET WS-TRANS-INVALID TO TRUE
+001910             MOVE "01" TO WS-REASON-CD
+001920             PERFORM 2700-WRITE-EXCEPTION THRU 2700-EXIT
+001930         ELSE
+001940             IF TRAN-NUM-2 NOT NUMERIC
+001950                 SET WS-TRANS-INVALID TO TRUE
+001960                 MOVE "02" TO WS-REASON-CD
+001970                 PERFORM 2700-WRITE-EXCEPTION THRU 2700-EXIT
+001980             END-IF
+001990         END-IF
+002000     END-IF.
+002010 2200-EXIT.
+002020     EXIT.
+002030
+002040 2700-WRITE-EXCEPTION.
+002050     MOVE SPACES TO TEXCP-REC.
+002060     MOVE WS-REASON-CD TO TEXCP-REASON-CD.
+002070     MOVE TRAN-REC TO TEXCP-RAW-REC.
+002080     WRITE TEXCP-REC.
+002090 2700-EXIT.
+002100     EXIT.
+002110
+002120 2900-WRITE-AUDIT.
+002130     MOVE SPACES TO AUDIT-REC.
+002140     MOVE "TEST1" TO AUDIT-PGM-ID.
+002150     ACCEPT WS-AUDIT-DATE FROM DATE YYYYMMDD.
+002160     ACCEPT WS-AUDIT-TIME FROM TIME.
+002170     STRING WS-AUDIT-DATE WS-AUDIT-TIME
+002180         DELIMITED BY SIZE INTO AUDIT-TIMESTAMP.
+002190     MOVE WORK_NUM-1 TO AUDIT-INPUT-VAL-1.
+002200     MOVE WORK_NUM-2 TO AUDIT-INPUT-VAL-2.
+002210     MOVE WS-BEFORE-TOTAL TO AUDIT-BEFORE-TOTAL.
+002220     MOVE WS-AFTER-TOTAL TO AUDIT-AFTER-TOTAL.
+002230     WRITE AUDIT-REC.
+002240 2900-EXIT.
+002250     EXIT.
+002260
+002270 2500-TYPE-BREAK.
+002280     IF WS-PREV-TYPE NOT = SPACES
+002290         DISPLAY "SUBTOTAL TYPE " WS-PREV-TYPE ": " WS-GROUP-SUM
+002300     END-IF.
+002310     MOVE ZERO TO WS-GROUP-SUM.
+002320 2500-EXIT.
+002330     EXIT.
+002340
+002350 3000-TERMINATE.
+002360     PERFORM 3900-WRITE-GL-FEED THRU 3900-EXIT.
+002370     CLOSE TRANS-FILE.
+002380     CLOSE TRAN-EXCP-FILE.
+002390     CLOSE AUDIT-FILE.
+002400     CLOSE GL-FEED-FILE.
+002410 3000-EXIT.
+002420     EXIT.
+002430
+002440 3900-WRITE-GL-FEED.
+002450     MOVE SPACES TO GL-FEED-REC.
+002460     MOVE "TEST1" TO GL-PGM-SOURCE.
+002470     MOVE "WORK-SUM" TO GL-TOTAL-TYPE.
+002480     MOVE WS-GRAND-TOTAL TO GL-AMOUNT.
+002490     ACCEPT GL-AS-OF-DATE FROM DATE YYYYMMDD.
+002500     WRITE GL-FEED-REC.
+002510 3900-EXIT.
+002520     EXIT.
+002530 END PROGRAM TEST1.
