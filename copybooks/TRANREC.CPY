@@ -0,0 +1,21 @@
+000100******************************************************************
+000110* COPYBOOK:    TRANREC.CPY
+000120* AUTHOR:      T. SATO
+000130* INSTALLATION: DATA PROCESSING DEPT
+000140* DATE-WRITTEN: 2026-08-09
+000150* PURPOSE:     INPUT TRANSACTION RECORD FOR THE TWO-VALUE
+000160*              ADDER BATCH (TEST1).  ONE PAIR OF WORK NUMBERS
+000170*              PER RECORD.
+000180*
+000190* MODIFICATION HISTORY
+000200* DATE       INIT  DESCRIPTION
+000210* ---------- ----  --------------------------------------------
+000220* 2026-08-09 TS    ORIGINAL VERSION.
+000230* 2026-08-09 TS    ADDED TRAN-TYPE-CODE SO RECORDS CAN BE GROUPED
+000240*                  INTO CONTROL-BREAK SUBTOTALS BY TYPE.
+000250******************************************************************
+000260 01  TRAN-REC.
+000270     05  TRAN-TYPE-CODE      PIC X(2).
+000280     05  TRAN-NUM-1          PIC 9(3).
+000290     05  TRAN-NUM-2          PIC 9(3).
+000300     05  FILLER              PIC X(72).
