@@ -0,0 +1,29 @@
+000100******************************************************************
+000110* COPYBOOK:    AUDTREC.CPY
+000120* AUTHOR:      T. SATO
+000130* INSTALLATION: DATA PROCESSING DEPT
+000140* DATE-WRITTEN: 2026-08-09
+000150* PURPOSE:     AUDIT TRAIL RECORD SHARED BY TEST1 AND TEST2.  ONE
+000160*              RECORD IS APPENDED FOR EVERY ACCUMULATION AGAINST
+000170*              WORK_SUM (TEST1) OR WORK-SUM-1/WORK-SUM-2 (TEST2)
+000180*              SO A TOTAL CAN BE TRACED BACK TO THE INPUTS THAT
+000190*              PRODUCED IT.
+000200*
+000210* MODIFICATION HISTORY
+000220* DATE       INIT  DESCRIPTION
+000230* ---------- ----  --------------------------------------------
+000240* 2026-08-09 TS    ORIGINAL VERSION.
+000250******************************************************************
+000260 01  AUDIT-REC.
+000270     05  AUDIT-PGM-ID            PIC X(8).
+000280     05  FILLER                  PIC X(1)  VALUE SPACE.
+000290     05  AUDIT-TIMESTAMP         PIC X(16).
+000300     05  FILLER                  PIC X(1)  VALUE SPACE.
+000310     05  AUDIT-INPUT-VAL-1       PIC 9(9).
+000320     05  FILLER                  PIC X(1)  VALUE SPACE.
+000330     05  AUDIT-INPUT-VAL-2       PIC 9(9).
+000340     05  FILLER                  PIC X(1)  VALUE SPACE.
+000350     05  AUDIT-BEFORE-TOTAL      PIC 9(9).
+000360     05  FILLER                  PIC X(1)  VALUE SPACE.
+000370     05  AUDIT-AFTER-TOTAL       PIC 9(9).
+000380     05  FILLER                  PIC X(15) VALUE SPACES.
