@@ -0,0 +1,18 @@
+000100******************************************************************
+000110* COPYBOOK:    WORKINRC.CPY
+000120* AUTHOR:      T. SATO
+000130* INSTALLATION: DATA PROCESSING DEPT
+000140* DATE-WRITTEN: 2026-08-09
+000150* PURPOSE:     INPUT RECORD FOR TEST2'S WORK-AREA TABLE.  ONE
+000160*              RECORD LOADS ONE WORK-1(IND) ELEMENT; THE NUMBER
+000170*              OF RECORDS ON THE FILE DRIVES THE SIZE OF THE
+000180*              TABLE FOR THE RUN.
+000190*
+000200* MODIFICATION HISTORY
+000210* DATE       INIT  DESCRIPTION
+000220* ---------- ----  --------------------------------------------
+000230* 2026-08-09 TS    ORIGINAL VERSION.
+000240******************************************************************
+000250 01  WORK-IN-REC.
+000260     05  WI-VALUE            PIC 9(3).
+000270     05  FILLER              PIC X(77).
