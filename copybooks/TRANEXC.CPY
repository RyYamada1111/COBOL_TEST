@@ -0,0 +1,27 @@
+000100******************************************************************
+000110* COPYBOOK:    TRANEXC.CPY
+000120* AUTHOR:      T. SATO
+000130* INSTALLATION: DATA PROCESSING DEPT
+000140* DATE-WRITTEN: 2026-08-09
+000150* PURPOSE:     EXCEPTION RECORD WRITTEN BY TEST1 WHEN A
+000160*              TRANSACTION RECORD FAILS THE NUMERIC EDIT ON
+000170*              TRAN-NUM-1 OR TRAN-NUM-2.  CARRIES THE RAW INPUT
+000180*              RECORD SO THE REJECT CAN BE RESEARCHED AND
+000190*              RESUBMITTED.
+000200*
+000210* MODIFICATION HISTORY
+000220* DATE       INIT  DESCRIPTION
+000230* ---------- ----  --------------------------------------------
+000240* 2026-08-09 TS    ORIGINAL VERSION.
+000250* 2026-08-09 TS    ADDED TEXCP-SUM-OVERFLOW FOR A TRANSACTION
+000260*                  WHOSE NUM-1/NUM-2 PASS THE NUMERIC EDIT BUT
+000270*                  OVERFLOW WORK_SUM ON ADD.
+000280******************************************************************
+000290 01  TEXCP-REC.
+000300     05  TEXCP-REASON-CD     PIC X(2).
+000310         88  TEXCP-NUM1-INVALID   VALUE "01".
+000320         88  TEXCP-NUM2-INVALID   VALUE "02".
+000330         88  TEXCP-BOTH-INVALID   VALUE "03".
+000340         88  TEXCP-SUM-OVERFLOW   VALUE "04".
+000350     05  FILLER              PIC X(1)    VALUE SPACE.
+000360     05  TEXCP-RAW-REC       PIC X(80).
