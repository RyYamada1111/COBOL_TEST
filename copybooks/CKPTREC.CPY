@@ -0,0 +1,33 @@
+000100******************************************************************
+000110* COPYBOOK:    CKPTREC.CPY
+000120* AUTHOR:      T. SATO
+000130* INSTALLATION: DATA PROCESSING DEPT
+000140* DATE-WRITTEN: 2026-08-09
+000150* PURPOSE:     CHECKPOINT RECORD FOR TEST2.  WRITTEN AFTER EVERY
+000160*              ITERATION OF ITS THREE TABLE-PROCESSING STEPS SO
+000170*              A RESTART CAN RESUME MID-TABLE INSTEAD OF
+000180*              REPROCESSING FROM THE BEGINNING.
+000190*
+000200* MODIFICATION HISTORY
+000210* DATE       INIT  DESCRIPTION
+000220* ---------- ----  --------------------------------------------
+000230* 2026-08-09 TS    ORIGINAL VERSION.
+000240* 2026-08-09 TS    ADDED CKPT-EXP-SUM-2 SO A STEP-3 RESTART CAN
+000250*                  RESTORE THE INDEPENDENTLY-ACCUMULATED EXPECTED
+000260*                  WORK-SUM-2 TOTAL ALONGSIDE CKPT-SUM-2, INSTEAD
+000270*                  OF RESUMING IT FROM ZERO.
+000280******************************************************************
+000290 01  CKPT-REC.
+000300     05  CKPT-STEP-ID        PIC 9(1).
+000310         88  CKPT-STEP-LOAD       VALUE 1.
+000320         88  CKPT-STEP-SUM-1      VALUE 2.
+000330         88  CKPT-STEP-SUM-2      VALUE 3.
+000340     05  FILLER              PIC X(1)    VALUE SPACE.
+000350     05  CKPT-IND            PIC 9(4).
+000360     05  FILLER              PIC X(1)    VALUE SPACE.
+000370     05  CKPT-SUM-1          PIC 9(6).
+000380     05  FILLER              PIC X(1)    VALUE SPACE.
+000390     05  CKPT-SUM-2          PIC 9(6).
+000400     05  FILLER              PIC X(1)    VALUE SPACE.
+000410     05  CKPT-EXP-SUM-2      PIC 9(9).
+000420     05  FILLER              PIC X(50)   VALUE SPACES.
