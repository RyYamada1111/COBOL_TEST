@@ -0,0 +1,20 @@
+000100******************************************************************
+000110* COPYBOOK:    EXCPREC.CPY
+000120* AUTHOR:      T. SATO
+000130* INSTALLATION: DATA PROCESSING DEPT
+000140* DATE-WRITTEN: 2026-08-09
+000150* PURPOSE:     EXCEPTION REPORT RECORD WRITTEN WHEN A SIZE ERROR
+000160*              OCCURS WHILE ACCUMULATING WORK-SUM-2 IN TEST2.
+000170*
+000180* MODIFICATION HISTORY
+000190* DATE       INIT  DESCRIPTION
+000200* ---------- ----  --------------------------------------------
+000210* 2026-08-09 TS    ORIGINAL VERSION.
+000220******************************************************************
+000230 01  EXCP-REC.
+000240     05  EXCP-IND            PIC 9(4).
+000250     05  FILLER              PIC X(1)    VALUE SPACE.
+000260     05  EXCP-ATTEMPTED-VAL  PIC 9(9).
+000270     05  FILLER              PIC X(1)    VALUE SPACE.
+000280     05  EXCP-TIMESTAMP      PIC X(16).
+000290     05  FILLER              PIC X(49)   VALUE SPACES.
