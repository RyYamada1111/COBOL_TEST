@@ -0,0 +1,24 @@
+000100******************************************************************
+000110* COPYBOOK:    GLFEED.CPY
+000120* AUTHOR:      T. SATO
+000130* INSTALLATION: DATA PROCESSING DEPT
+000140* DATE-WRITTEN: 2026-08-09
+000150* PURPOSE:     GENERAL-LEDGER FEED INTERFACE RECORD WRITTEN BY
+000160*              TEST1 AND TEST2 AT END OF RUN SO THE GL POSTING
+000170*              JOB HAS A FIXED RECORD TO PICK UP INSTEAD OF A
+000180*              CONSOLE LOG.
+000190*
+000200* MODIFICATION HISTORY
+000210* DATE       INIT  DESCRIPTION
+000220* ---------- ----  --------------------------------------------
+000230* 2026-08-09 TS    ORIGINAL VERSION.
+000240******************************************************************
+000250 01  GL-FEED-REC.
+000260     05  GL-PGM-SOURCE       PIC X(8).
+000270     05  FILLER              PIC X(1)    VALUE SPACE.
+000280     05  GL-TOTAL-TYPE       PIC X(10).
+000290     05  FILLER              PIC X(1)    VALUE SPACE.
+000300     05  GL-AMOUNT           PIC 9(9)V99.
+000310     05  FILLER              PIC X(1)    VALUE SPACE.
+000320     05  GL-AS-OF-DATE       PIC 9(8).
+000330     05  FILLER              PIC X(40)   VALUE SPACES.
